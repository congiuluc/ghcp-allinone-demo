@@ -1,57 +1,246 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BONUS-CALCULATOR.
-       
+
       * Bonus calculation system
       * See README.md DEMO 3 for step-by-step instructions.
-       
+      *
+      * Modification History:
+      *   Reads the same employee master used by PAYROLL-DEMO
+      *     instead of a single in-memory record, and produces a
+      *     bonus register file alongside the console report.
+      *   VALIDATE-INPUT, the tenure/performance/management bonus
+      *     paragraphs, CALCULATE-TOTAL-BONUS and APPLY-MAXIMUM-CAP
+      *     are now implemented instead of TODO stubs.
+      *   CALCULATE-MANAGEMENT-BONUS now stacks an additional 5%
+      *     for EMP-EXECUTIVE-LEVEL on top of the manager bonus.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT BONUS-REGISTER-FILE ASSIGN TO "bonusregister.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPLOYEE.
+
+       FD  BONUS-REGISTER-FILE.
+       01  BONUS-REGISTER-RECORD.
+           05  BR-EMP-ID               PIC 9(5).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  BR-EMP-NAME             PIC X(30).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  BR-TENURE-BONUS         PIC $$,$$$,$$9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  BR-PERFORMANCE-BONUS    PIC $$,$$$,$$9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  BR-MANAGEMENT-BONUS     PIC $$,$$$,$$9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  BR-TOTAL-BONUS          PIC $$,$$$,$$9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  BR-CURRENCY-CODE        PIC X(3).
+
        WORKING-STORAGE SECTION.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID PIC 9(6).
-           05 EMP-NAME PIC X(30).
-           05 GROSS-SALARY PIC 9(8)V99.
-           05 YEARS-SERVICE PIC 9(2).
-           05 PERFORMANCE-RATING PIC 9.
-           05 DEPARTMENT PIC X(20).
-           05 IS-MANAGER PIC 9 VALUE 0.
-       
-       01 TENURE-BONUS PIC 9(8)V99 VALUE 0.
-       01 PERFORMANCE-BONUS PIC 9(8)V99 VALUE 0.
-       01 MANAGEMENT-BONUS PIC 9(8)V99 VALUE 0.
-       01 TOTAL-BONUS PIC 9(8)V99 VALUE 0.
-       01 MAX-BONUS-PERCENTAGE PIC 9V99 VALUE 0.25.
-       01 TEMP-CALC PIC 9(10)V99.
-       01 BONUS-PERCENTAGE PIC 9V99.
-       
+       01  WS-EMP-FILE-STATUS           PIC X(2) VALUE '00'.
+           88  EMP-FILE-OK                  VALUE '00'.
+
+       01  WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88  END-OF-FILE                  VALUE 'Y'.
+
+       01  WS-VALID-RECORD-FLAG         PIC X VALUE 'Y'.
+           88  RECORD-IS-VALID              VALUE 'Y'.
+           88  RECORD-IS-INVALID            VALUE 'N'.
+
+       01  WS-REJECT-REASON             PIC X(40).
+       01  WS-EMPLOYEE-COUNT            PIC 9(5) VALUE 0.
+       01  WS-REJECT-COUNT              PIC 9(5) VALUE 0.
+
+       01  TENURE-BONUS                 PIC 9(8)V99 VALUE 0.
+       01  PERFORMANCE-BONUS            PIC 9(8)V99 VALUE 0.
+       01  MANAGEMENT-BONUS             PIC 9(8)V99 VALUE 0.
+       01  TOTAL-BONUS                  PIC 9(8)V99 VALUE 0.
+       01  MAX-BONUS-PERCENTAGE         PIC 9V99 VALUE 0.25.
+       01  MAX-BONUS-AMOUNT             PIC 9(8)V99 VALUE 0.
+       01  TEMP-CALC                    PIC 9(10)V99.
+       01  BONUS-PERCENTAGE             PIC 9V99.
+
        PROCEDURE DIVISION.
-       
+
            MAIN-PROCEDURE.
-               PERFORM VALIDATE-INPUT.
-               PERFORM CALCULATE-TENURE-BONUS.
-               PERFORM CALCULATE-PERFORMANCE-BONUS.
-               PERFORM CALCULATE-MANAGEMENT-BONUS.
-               PERFORM CALCULATE-TOTAL-BONUS.
-               PERFORM APPLY-MAXIMUM-CAP.
-               PERFORM DISPLAY-RESULTS.
+               PERFORM INITIALIZATION.
+               PERFORM PROCESS-EMPLOYEES.
+               PERFORM TERMINATION.
                STOP RUN.
-       
+
+           INITIALIZATION.
+               DISPLAY " ".
+               DISPLAY "=== BONUS CALCULATION REGISTER ===".
+               DISPLAY " ".
+               OPEN INPUT EMPLOYEE-FILE.
+               OPEN OUTPUT BONUS-REGISTER-FILE.
+
+           PROCESS-EMPLOYEES.
+               PERFORM UNTIL END-OF-FILE
+                   READ EMPLOYEE-FILE NEXT RECORD
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           PERFORM PROCESS-ONE-EMPLOYEE
+                   END-READ
+               END-PERFORM.
+
+           PROCESS-ONE-EMPLOYEE.
+               PERFORM VALIDATE-INPUT.
+               IF RECORD-IS-VALID
+                   PERFORM CALCULATE-TENURE-BONUS
+                   PERFORM CALCULATE-PERFORMANCE-BONUS
+                   PERFORM CALCULATE-MANAGEMENT-BONUS
+                   PERFORM CALCULATE-TOTAL-BONUS
+                   PERFORM APPLY-MAXIMUM-CAP
+                   PERFORM DISPLAY-RESULTS
+                   PERFORM WRITE-BONUS-REGISTER-RECORD
+                   ADD 1 TO WS-EMPLOYEE-COUNT
+               ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY "Skipping " EMP-ID " - " WS-REJECT-REASON
+               END-IF.
+
+      * Validate input - salary, years, rating, department
            VALIDATE-INPUT.
-      * TODO: Validate input - salary, years, rating, department
-      
+               SET RECORD-IS-VALID TO TRUE.
+               MOVE SPACES TO WS-REJECT-REASON.
+
+               IF NOT ACTIVE
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "EMPLOYEE IS NOT ACTIVE" TO WS-REJECT-REASON
+               END-IF.
+
+               IF RECORD-IS-VALID AND EMP-SALARY = 0
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "GROSS SALARY IS ZERO" TO WS-REJECT-REASON
+               END-IF.
+
+               IF RECORD-IS-VALID AND EMP-DEPARTMENT = SPACES
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "DEPARTMENT IS BLANK" TO WS-REJECT-REASON
+               END-IF.
+
+               IF RECORD-IS-VALID AND
+                   (EMP-PERFORMANCE-RATING < 1 OR
+                    EMP-PERFORMANCE-RATING > 5)
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "PERFORMANCE RATING OUT OF RANGE" TO
+                       WS-REJECT-REASON
+               END-IF.
+
+               IF RECORD-IS-VALID AND EMP-YEARS-SERVICE > 75
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "YEARS OF SERVICE IS UNREASONABLE" TO
+                       WS-REJECT-REASON
+               END-IF.
+
+      * Calculate tenure-based bonus (0-4 yrs: 2%, 5-9: 5%, etc.)
            CALCULATE-TENURE-BONUS.
-      * TODO: Calculate tenure-based bonus (0-4 yrs: 2%, 5-9: 5%, etc.)
-      
+               EVALUATE TRUE
+                   WHEN EMP-YEARS-SERVICE < 5
+                       MOVE 0.02 TO BONUS-PERCENTAGE
+                   WHEN EMP-YEARS-SERVICE < 10
+                       MOVE 0.05 TO BONUS-PERCENTAGE
+                   WHEN EMP-YEARS-SERVICE < 15
+                       MOVE 0.08 TO BONUS-PERCENTAGE
+                   WHEN EMP-YEARS-SERVICE < 20
+                       MOVE 0.10 TO BONUS-PERCENTAGE
+                   WHEN OTHER
+                       MOVE 0.12 TO BONUS-PERCENTAGE
+               END-EVALUATE.
+               MULTIPLY EMP-SALARY BY BONUS-PERCENTAGE
+                   GIVING TENURE-BONUS
+               END-MULTIPLY.
+
+      * Calculate performance bonus by rating (1-5)
            CALCULATE-PERFORMANCE-BONUS.
-      * TODO: Calculate performance bonus by rating (1-5)
-      
+               EVALUATE EMP-PERFORMANCE-RATING
+                   WHEN 1
+                       MOVE 0.00 TO BONUS-PERCENTAGE
+                   WHEN 2
+                       MOVE 0.01 TO BONUS-PERCENTAGE
+                   WHEN 3
+                       MOVE 0.03 TO BONUS-PERCENTAGE
+                   WHEN 4
+                       MOVE 0.05 TO BONUS-PERCENTAGE
+                   WHEN 5
+                       MOVE 0.08 TO BONUS-PERCENTAGE
+                   WHEN OTHER
+                       MOVE 0.00 TO BONUS-PERCENTAGE
+               END-EVALUATE.
+               MULTIPLY EMP-SALARY BY BONUS-PERCENTAGE
+                   GIVING PERFORMANCE-BONUS
+               END-MULTIPLY.
+
+      * Calculate management bonus (5% if manager, +5% more on top
+      * for executives - the executive increment only applies to
+      * employees who are also managers, since it stacks on the
+      * base manager bonus rather than standing alone)
            CALCULATE-MANAGEMENT-BONUS.
-      * TODO: Calculate management bonus (5% if manager, +5% if executive)
-      
+               MOVE 0.00 TO BONUS-PERCENTAGE.
+               IF EMP-IS-A-MANAGER
+                   ADD 0.05 TO BONUS-PERCENTAGE
+                   IF EMP-IS-AN-EXECUTIVE
+                       ADD 0.05 TO BONUS-PERCENTAGE
+                   END-IF
+               END-IF.
+               MULTIPLY EMP-SALARY BY BONUS-PERCENTAGE
+                   GIVING MANAGEMENT-BONUS
+               END-MULTIPLY.
+
+      * Sum all bonus components
            CALCULATE-TOTAL-BONUS.
-      * TODO: Sum all bonus components
-      
+               COMPUTE TOTAL-BONUS =
+                   TENURE-BONUS + PERFORMANCE-BONUS + MANAGEMENT-BONUS
+               END-COMPUTE.
+
+      * Cap total bonus at 25% of gross salary
            APPLY-MAXIMUM-CAP.
-      * TODO: Cap total bonus at 25% of gross salary
-      
+               MULTIPLY EMP-SALARY BY MAX-BONUS-PERCENTAGE
+                   GIVING MAX-BONUS-AMOUNT
+               END-MULTIPLY.
+               IF TOTAL-BONUS > MAX-BONUS-AMOUNT
+                   MOVE MAX-BONUS-AMOUNT TO TOTAL-BONUS
+               END-IF.
+
+      * Display formatted bonus calculation report
            DISPLAY-RESULTS.
-      * TODO: Display formatted bonus calculation report.
+               DISPLAY "Employee: " EMP-ID " - " EMP-NAME.
+               DISPLAY "  Tenure Bonus:      $" TENURE-BONUS.
+               DISPLAY "  Performance Bonus: $" PERFORMANCE-BONUS.
+               DISPLAY "  Management Bonus:  $" MANAGEMENT-BONUS.
+               DISPLAY "  Total Bonus:       $" TOTAL-BONUS.
+               DISPLAY " ".
+
+           WRITE-BONUS-REGISTER-RECORD.
+               MOVE EMP-ID            TO BR-EMP-ID.
+               MOVE EMP-NAME          TO BR-EMP-NAME.
+               MOVE TENURE-BONUS      TO BR-TENURE-BONUS.
+               MOVE PERFORMANCE-BONUS TO BR-PERFORMANCE-BONUS.
+               MOVE MANAGEMENT-BONUS  TO BR-MANAGEMENT-BONUS.
+               MOVE TOTAL-BONUS       TO BR-TOTAL-BONUS.
+               IF EMP-CURRENCY-CODE = SPACES
+                   MOVE "USD" TO BR-CURRENCY-CODE
+               ELSE
+                   MOVE EMP-CURRENCY-CODE TO BR-CURRENCY-CODE
+               END-IF.
+               WRITE BONUS-REGISTER-RECORD.
+
+           TERMINATION.
+               CLOSE EMPLOYEE-FILE.
+               CLOSE BONUS-REGISTER-FILE.
+               DISPLAY "Bonuses calculated for " WS-EMPLOYEE-COUNT
+                   " employees (" WS-REJECT-COUNT " skipped).".
+               DISPLAY " ".
