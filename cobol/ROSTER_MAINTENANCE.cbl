@@ -0,0 +1,419 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER-MAINTENANCE.
+      *> ====================================================
+      *> Roster maintenance for the employee master
+      *> Applies add/change/delete transactions against the
+      *> indexed employee file used by PAYROLL-DEMO and
+      *> BONUS-CALCULATOR, with the same edits PAYROLL-DEMO
+      *> applies to incoming data, and a record of every
+      *> transaction applied or rejected.
+      *>
+      *> Modification History:
+      *>   Initial version - add/change/delete transactions
+      *>     against employees.txt with a maintenance log.
+      *> ====================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "rostertrans.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT MAINT-LOG-FILE ASSIGN TO "maintlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPLOYEE.
+
+       FD  TRANSACTION-FILE.
+           COPY TRANREC.
+
+       FD  MAINT-LOG-FILE.
+       01  MAINT-LOG-RECORD.
+           05  ML-TIMESTAMP            PIC X(14).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  ML-TRAN-CODE            PIC X(1).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  ML-EMP-ID               PIC 9(5).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  ML-EMP-NAME             PIC X(30).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  ML-RESULT               PIC X(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  ML-REASON               PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG             PIC X VALUE 'N'.
+               88  END-OF-FILE             VALUE 'Y'.
+           05  WS-VALID-RECORD-FLAG    PIC X VALUE 'Y'.
+               88  RECORD-IS-VALID         VALUE 'Y'.
+               88  RECORD-IS-INVALID       VALUE 'N'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-EMP-FILE-STATUS      PIC X(2) VALUE '00'.
+               88  EMP-FILE-OK              VALUE '00'.
+               88  EMP-RECORD-NOT-FOUND     VALUE '23'.
+               88  EMP-RECORD-ALREADY-THERE VALUE '22'.
+           05  WS-TRAN-FILE-STATUS     PIC X(2) VALUE '00'.
+               88  TRAN-FILE-OK             VALUE '00'.
+           05  WS-LOG-FILE-STATUS      PIC X(2) VALUE '00'.
+               88  LOG-FILE-OK              VALUE '00'.
+
+       01  WS-COUNTERS.
+           05  WS-TRAN-COUNT           PIC 9(5) VALUE 0.
+           05  WS-APPLIED-COUNT        PIC 9(5) VALUE 0.
+           05  WS-REJECT-COUNT         PIC 9(5) VALUE 0.
+
+       01  WS-REJECT-REASON            PIC X(40).
+
+       01  WS-MAX-REASONABLE-SALARY    PIC 9(8)V99 VALUE 5000000.00.
+
+       01  WS-TODAY-FIELDS.
+           05  WS-TODAY-NUM            PIC 9(8) VALUE 0.
+           05  WS-TODAY-TIME           PIC 9(8) VALUE 0.
+
+       01  WS-HIRE-DATE-FIELDS.
+           05  WS-HIRE-DATE-NUM        PIC 9(8).
+           05  WS-HIRE-DATE-PARTS REDEFINES WS-HIRE-DATE-NUM.
+               10  WS-HIRE-YYYY        PIC 9(4).
+               10  WS-HIRE-MM          PIC 9(2).
+               10  WS-HIRE-DD          PIC 9(2).
+
+       01  WS-RUN-TIMESTAMP            PIC X(14).
+
+      *> ====================================================
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZATION.
+           PERFORM PROCESS-TRANSACTIONS.
+           PERFORM TERMINATION.
+           STOP RUN.
+
+      *> ====================================================
+      *> Initialization
+      *> ====================================================
+       INITIALIZATION.
+           DISPLAY "=================================".
+           DISPLAY "ROSTER MAINTENANCE".
+           DISPLAY "=================================".
+           DISPLAY " ".
+
+           ACCEPT WS-TODAY-NUM FROM DATE YYYYMMDD.
+           ACCEPT WS-TODAY-TIME FROM TIME.
+           STRING WS-TODAY-NUM WS-TODAY-TIME DELIMITED BY SIZE
+               INTO WS-RUN-TIMESTAMP
+           END-STRING.
+
+           OPEN I-O EMPLOYEE-FILE.
+           OPEN INPUT TRANSACTION-FILE.
+           IF NOT TRAN-FILE-OK
+               DISPLAY "UNABLE TO OPEN ROSTERTRANS.TXT - STATUS "
+                   WS-TRAN-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT MAINT-LOG-FILE.
+           IF NOT LOG-FILE-OK
+               DISPLAY "UNABLE TO OPEN MAINTLOG.TXT - STATUS "
+                   WS-LOG-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *> ====================================================
+      *> Process Transactions
+      *> ====================================================
+       PROCESS-TRANSACTIONS.
+           PERFORM UNTIL END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+      *> ====================================================
+      *> Process one transaction record
+      *> ====================================================
+       PROCESS-ONE-TRANSACTION.
+           ADD 1 TO WS-TRAN-COUNT.
+           PERFORM VALIDATE-TRANSACTION.
+
+           IF RECORD-IS-INVALID
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM WRITE-MAINT-LOG-REJECTED
+           ELSE
+               EVALUATE TRUE
+                   WHEN TRAN-ADD
+                       PERFORM ADD-EMPLOYEE
+                   WHEN TRAN-CHANGE
+                       PERFORM CHANGE-EMPLOYEE
+                   WHEN TRAN-DELETE
+                       PERFORM DELETE-EMPLOYEE
+               END-EVALUATE
+           END-IF.
+
+      *> ====================================================
+      *> Validate a transaction before it touches the master
+      *> ====================================================
+       VALIDATE-TRANSACTION.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF TRAN-CODE NOT = 'A' AND TRAN-CODE NOT = 'C' AND
+               TRAN-CODE NOT = 'D'
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "TRANSACTION CODE IS INVALID" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND TRAN-EMP-ID = 0
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "EMPLOYEE ID IS ZERO" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND (TRAN-ADD OR TRAN-CHANGE)
+               PERFORM VALIDATE-TRANSACTION-DATA
+           END-IF.
+
+      *> ====================================================
+      *> Edit the incoming data fields for an add or change.
+      *> A CHANGE transaction only carries the fields being
+      *> updated - the rest are left blank/zero per TRANREC.cpy
+      *> and applied selectively by APPLY-EMPLOYEE-CHANGES - so
+      *> the salary and hire-date edits below only apply to ADD,
+      *> where every field is required.
+      *> ====================================================
+       VALIDATE-TRANSACTION-DATA.
+           IF TRAN-EMP-NAME = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "EMPLOYEE NAME IS BLANK" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND TRAN-EMP-DEPARTMENT = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "DEPARTMENT IS BLANK" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND TRAN-ADD AND TRAN-EMP-SALARY = 0
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "SALARY IS ZERO" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND
+               TRAN-EMP-SALARY > WS-MAX-REASONABLE-SALARY
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "SALARY EXCEEDS REASONABLE RANGE" TO
+                   WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND
+               (TRAN-ADD OR TRAN-EMP-HIRE-DATE NOT = 0)
+               PERFORM VALIDATE-TRANSACTION-HIRE-DATE
+           END-IF.
+
+      *> ====================================================
+      *> Edit the hire date for a real, non-future calendar date
+      *> ====================================================
+       VALIDATE-TRANSACTION-HIRE-DATE.
+           MOVE TRAN-EMP-HIRE-DATE TO WS-HIRE-DATE-NUM.
+
+           IF WS-HIRE-MM < 1 OR WS-HIRE-MM > 12
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "HIRE DATE MONTH IS INVALID" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND (WS-HIRE-DD < 1 OR WS-HIRE-DD > 31)
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "HIRE DATE DAY IS INVALID" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND WS-HIRE-YYYY < 1900
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "HIRE DATE YEAR IS INVALID" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND TRAN-EMP-HIRE-DATE > WS-TODAY-NUM
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "HIRE DATE IS IN THE FUTURE" TO WS-REJECT-REASON
+           END-IF.
+
+      *> ====================================================
+      *> Add a new employee to the master
+      *> ====================================================
+       ADD-EMPLOYEE.
+           MOVE TRAN-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   PERFORM BUILD-EMPLOYEE-RECORD
+                   WRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           MOVE "EMPLOYEE WRITE FAILED" TO
+                               WS-REJECT-REASON
+                           ADD 1 TO WS-REJECT-COUNT
+                           PERFORM WRITE-MAINT-LOG-REJECTED
+                       NOT INVALID KEY
+                           ADD 1 TO WS-APPLIED-COUNT
+                           PERFORM WRITE-MAINT-LOG-APPLIED
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE "EMPLOYEE ALREADY EXISTS" TO WS-REJECT-REASON
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM WRITE-MAINT-LOG-REJECTED
+           END-READ.
+
+      *> ====================================================
+      *> Move the transaction fields into a new master record
+      *> ====================================================
+       BUILD-EMPLOYEE-RECORD.
+           MOVE TRAN-EMP-ID              TO EMP-ID.
+           MOVE TRAN-EMP-NAME            TO EMP-NAME.
+           MOVE TRAN-EMP-DEPARTMENT      TO EMP-DEPARTMENT.
+           MOVE TRAN-EMP-SALARY          TO EMP-SALARY.
+           MOVE TRAN-EMP-HIRE-DATE       TO EMP-HIRE-DATE.
+           MOVE TRAN-EMP-STATUS          TO EMP-STATUS.
+           MOVE TRAN-EMP-PAY-FREQUENCY   TO EMP-PAY-FREQUENCY.
+           MOVE TRAN-EMP-CURRENCY-CODE   TO EMP-CURRENCY-CODE.
+           MOVE TRAN-EMP-YEARS-SERVICE   TO EMP-YEARS-SERVICE.
+           MOVE TRAN-EMP-PERFORMANCE-RATING TO EMP-PERFORMANCE-RATING.
+           MOVE TRAN-EMP-IS-MANAGER      TO EMP-IS-MANAGER.
+           MOVE TRAN-EMP-EXECUTIVE-LEVEL TO EMP-EXECUTIVE-LEVEL.
+
+           IF EMP-STATUS NOT = 'A' AND EMP-STATUS NOT = 'I' AND
+               EMP-STATUS NOT = 'R'
+               MOVE 'A' TO EMP-STATUS
+           END-IF.
+
+      *> ====================================================
+      *> Change selected fields on an existing employee -
+      *> only non-blank/non-zero transaction fields are applied
+      *> ====================================================
+       CHANGE-EMPLOYEE.
+           MOVE TRAN-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "EMPLOYEE NOT FOUND" TO WS-REJECT-REASON
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM WRITE-MAINT-LOG-REJECTED
+               NOT INVALID KEY
+                   PERFORM APPLY-EMPLOYEE-CHANGES
+                   REWRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           MOVE "EMPLOYEE REWRITE FAILED" TO
+                               WS-REJECT-REASON
+                           ADD 1 TO WS-REJECT-COUNT
+                           PERFORM WRITE-MAINT-LOG-REJECTED
+                       NOT INVALID KEY
+                           ADD 1 TO WS-APPLIED-COUNT
+                           PERFORM WRITE-MAINT-LOG-APPLIED
+                   END-REWRITE
+           END-READ.
+
+       APPLY-EMPLOYEE-CHANGES.
+           IF TRAN-EMP-NAME NOT = SPACES
+               MOVE TRAN-EMP-NAME TO EMP-NAME
+           END-IF.
+           IF TRAN-EMP-DEPARTMENT NOT = SPACES
+               MOVE TRAN-EMP-DEPARTMENT TO EMP-DEPARTMENT
+           END-IF.
+           IF TRAN-EMP-SALARY NOT = 0
+               MOVE TRAN-EMP-SALARY TO EMP-SALARY
+           END-IF.
+           IF TRAN-EMP-HIRE-DATE NOT = 0
+               MOVE TRAN-EMP-HIRE-DATE TO EMP-HIRE-DATE
+           END-IF.
+           IF TRAN-EMP-STATUS NOT = SPACES
+               MOVE TRAN-EMP-STATUS TO EMP-STATUS
+           END-IF.
+           IF TRAN-EMP-PAY-FREQUENCY NOT = SPACES
+               MOVE TRAN-EMP-PAY-FREQUENCY TO EMP-PAY-FREQUENCY
+           END-IF.
+           IF TRAN-EMP-CURRENCY-CODE NOT = SPACES
+               MOVE TRAN-EMP-CURRENCY-CODE TO EMP-CURRENCY-CODE
+           END-IF.
+           IF TRAN-EMP-YEARS-SERVICE NOT = 0
+               MOVE TRAN-EMP-YEARS-SERVICE TO EMP-YEARS-SERVICE
+           END-IF.
+           IF TRAN-EMP-PERFORMANCE-RATING NOT = 0
+               MOVE TRAN-EMP-PERFORMANCE-RATING TO
+                   EMP-PERFORMANCE-RATING
+           END-IF.
+           IF TRAN-EMP-IS-MANAGER NOT = 0
+               MOVE TRAN-EMP-IS-MANAGER TO EMP-IS-MANAGER
+           END-IF.
+           IF TRAN-EMP-EXECUTIVE-LEVEL NOT = 0
+               MOVE TRAN-EMP-EXECUTIVE-LEVEL TO EMP-EXECUTIVE-LEVEL
+           END-IF.
+
+      *> ====================================================
+      *> Remove an employee from the master
+      *> ====================================================
+       DELETE-EMPLOYEE.
+           MOVE TRAN-EMP-ID TO EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE "EMPLOYEE NOT FOUND" TO WS-REJECT-REASON
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM WRITE-MAINT-LOG-REJECTED
+               NOT INVALID KEY
+                   DELETE EMPLOYEE-FILE RECORD
+                       INVALID KEY
+                           MOVE "EMPLOYEE DELETE FAILED" TO
+                               WS-REJECT-REASON
+                           ADD 1 TO WS-REJECT-COUNT
+                           PERFORM WRITE-MAINT-LOG-REJECTED
+                       NOT INVALID KEY
+                           ADD 1 TO WS-APPLIED-COUNT
+                           PERFORM WRITE-MAINT-LOG-APPLIED
+                   END-DELETE
+           END-READ.
+
+      *> ====================================================
+      *> Maintenance log writers
+      *> ====================================================
+       WRITE-MAINT-LOG-APPLIED.
+           MOVE "APPLIED" TO ML-RESULT.
+           MOVE SPACES    TO WS-REJECT-REASON.
+           PERFORM WRITE-MAINT-LOG-RECORD.
+
+       WRITE-MAINT-LOG-REJECTED.
+           MOVE "REJECTED" TO ML-RESULT.
+           PERFORM WRITE-MAINT-LOG-RECORD.
+
+       WRITE-MAINT-LOG-RECORD.
+           MOVE WS-RUN-TIMESTAMP TO ML-TIMESTAMP.
+           MOVE TRAN-CODE        TO ML-TRAN-CODE.
+           MOVE TRAN-EMP-ID      TO ML-EMP-ID.
+           MOVE TRAN-EMP-NAME    TO ML-EMP-NAME.
+           MOVE WS-REJECT-REASON TO ML-REASON.
+           WRITE MAINT-LOG-RECORD.
+
+      *> ====================================================
+      *> Termination
+      *> ====================================================
+       TERMINATION.
+           CLOSE EMPLOYEE-FILE.
+           CLOSE TRANSACTION-FILE.
+           CLOSE MAINT-LOG-FILE.
+
+           DISPLAY " ".
+           DISPLAY "Transactions read: " WS-TRAN-COUNT.
+           DISPLAY "Transactions applied: " WS-APPLIED-COUNT.
+           DISPLAY "Transactions rejected: " WS-REJECT-COUNT.
+           DISPLAY " ".
+
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
