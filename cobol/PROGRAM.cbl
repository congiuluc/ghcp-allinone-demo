@@ -3,43 +3,278 @@
       *> ====================================================
       *> GitHub Copilot Code Suggestions Demo for COBOL
       *> Demonstrates code generation for business logic
+      *>
+      *> Modification History:
+      *>   Employee master converted to an indexed file keyed on
+      *>     EMP-ID so single-employee lookups and maintenance no
+      *>     longer require a full sequential rewrite.
+      *>   Now uses the shared EMPLOYEE copybook (status, pay
+      *>     frequency, currency, bonus fields) instead of its own
+      *>     inline record, and skips INACTIVE/RETIRED employees.
+      *>   Added a validation/exception pass, restart checkpoint,
+      *>     year-to-date accumulation, multi-frequency gross pay,
+      *>     currency conversion, department subtotals, a GL
+      *>     extract, an audit trail, a paginated paystub report
+      *>     and pre/post-run control total balancing.
+      *>   CALCULATE-DEDUCTIONS now CALLs PAYROLL-CALCULATIONS for
+      *>     the actual federal/state/FICA tax and net pay figures.
       *> ====================================================
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employees.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "glextract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+           SELECT PAYSTUB-FILE ASSIGN TO "paystubs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PSB-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "controltotals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT FX-RATE-FILE ASSIGN TO "fxrates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FX-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-RUN-ID
+               FILE STATUS IS WS-CHK-FILE-STATUS.
+
+           SELECT YTD-FILE ASSIGN TO "ytd.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "sortwork.tmp".
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05  EMP-ID              PIC 9(5).
-           05  EMP-NAME            PIC X(30).
-           05  EMP-DEPARTMENT      PIC X(20).
-           05  EMP-SALARY          PIC 9(8)V99.
-           05  EMP-HIRE-DATE       PIC 9(8).
+           COPY EMPLOYEE.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05  EXCP-EMP-ID             PIC 9(5).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  EXCP-EMP-NAME           PIC X(30).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  EXCP-REASON             PIC X(40).
+
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GL-EMP-ID               PIC 9(5).
+           05  GL-DEPARTMENT           PIC X(20).
+           05  GL-GROSS-PAY            PIC 9(8)V99.
+           05  GL-FEDERAL-TAX          PIC 9(8)V99.
+           05  GL-STATE-TAX            PIC 9(8)V99.
+           05  GL-FICA-TAX             PIC 9(8)V99.
+           05  GL-NET-PAY              PIC 9(8)V99.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(14).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUD-JOB-ID              PIC X(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUD-EMP-ID              PIC 9(5).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUD-EMP-NAME            PIC X(30).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUD-ACTION              PIC X(9).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  AUD-AMOUNT              PIC 9(8)V99.
+
+       FD  PAYSTUB-FILE.
+       01  PAYSTUB-LINE                PIC X(132).
+
+       FD  CONTROL-FILE.
+           COPY CTLTOTAL.
+
+       FD  FX-RATE-FILE.
+           COPY FXRATE.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPOINT.
+
+       FD  YTD-FILE.
+           COPY YTD.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-DEPARTMENT          PIC X(20).
+           05  SRT-EMP-ID              PIC 9(5).
+           05  SRT-EMP-NAME            PIC X(30).
+           05  SRT-GROSS-PAY           PIC 9(8)V99.
+           05  SRT-FEDERAL-TAX         PIC 9(8)V99.
+           05  SRT-STATE-TAX           PIC 9(8)V99.
+           05  SRT-FICA-TAX            PIC 9(8)V99.
+           05  SRT-NET-PAY             PIC 9(8)V99.
+           05  SRT-CURRENCY-CODE       PIC X(3).
 
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
-           05  WS-EMPLOYEE-COUNT   PIC 9(5) VALUE 0.
-           05  WS-TOTAL-SALARY     PIC 9(10)V99 VALUE 0.
-           05  WS-AVG-SALARY       PIC 9(10)V99 VALUE 0.
+           05  WS-RECORDS-READ         PIC 9(5) VALUE 0.
+           05  WS-INPUT-SALARY-TOTAL   PIC 9(10)V99 VALUE 0.
+           05  WS-EMPLOYEE-COUNT       PIC 9(5) VALUE 0.
+           05  WS-TOTAL-SALARY         PIC 9(10)V99 VALUE 0.
+           05  WS-AVG-SALARY           PIC 9(10)V99 VALUE 0.
+           05  WS-TOTAL-FEDERAL-TAX    PIC 9(10)V99 VALUE 0.
+           05  WS-TOTAL-STATE-TAX      PIC 9(10)V99 VALUE 0.
+           05  WS-TOTAL-FICA-TAX       PIC 9(10)V99 VALUE 0.
+           05  WS-TOTAL-NET-PAY        PIC 9(10)V99 VALUE 0.
+           05  WS-EXCEPTION-COUNT      PIC 9(5) VALUE 0.
+           05  WS-INACTIVE-COUNT       PIC 9(5) VALUE 0.
+           05  WS-RETIRED-COUNT        PIC 9(5) VALUE 0.
 
        01  WS-FLAGS.
-           05  WS-EOF-FLAG         PIC X VALUE 'N'.
-               88  END-OF-FILE      VALUE 'Y'.
-           05  WS-PRINT-FLAG       PIC X VALUE 'Y'.
+           05  WS-EOF-FLAG             PIC X VALUE 'N'.
+               88  END-OF-FILE             VALUE 'Y'.
+           05  WS-PRINT-FLAG           PIC X VALUE 'Y'.
+           05  WS-SORT-EOF-FLAG        PIC X VALUE 'N'.
+               88  SORT-EOF                VALUE 'Y'.
+           05  WS-VALID-RECORD-FLAG    PIC X VALUE 'Y'.
+               88  RECORD-IS-VALID         VALUE 'Y'.
+               88  RECORD-IS-INVALID       VALUE 'N'.
+           05  WS-YTD-NEW-FLAG         PIC X VALUE 'N'.
+               88  YTD-RECORD-IS-NEW        VALUE 'Y'.
+           05  WS-CONTROL-AVAILABLE    PIC X VALUE 'N'.
+               88  CONTROL-TOTALS-AVAILABLE VALUE 'Y'.
+
+       01  WS-FILE-STATUSES.
+           05  WS-EMP-FILE-STATUS      PIC X(2) VALUE '00'.
+               88  EMP-FILE-OK              VALUE '00'.
+           05  WS-CHK-FILE-STATUS      PIC X(2) VALUE '00'.
+               88  CHK-FILE-OK              VALUE '00'.
+               88  CHK-FILE-NOT-FOUND       VALUE '35'.
+           05  WS-YTD-FILE-STATUS      PIC X(2) VALUE '00'.
+               88  YTD-FILE-OK              VALUE '00'.
+               88  YTD-FILE-NOT-FOUND       VALUE '35'.
+               88  YTD-RECORD-NOT-FOUND     VALUE '23'.
+           05  WS-CTL-FILE-STATUS      PIC X(2) VALUE '00'.
+               88  CTL-FILE-OK              VALUE '00'.
+           05  WS-FX-FILE-STATUS       PIC X(2) VALUE '00'.
+               88  FX-FILE-OK               VALUE '00'.
+               88  FX-FILE-EOF              VALUE '10'.
+           05  WS-EXCP-FILE-STATUS     PIC X(2) VALUE '00'.
+               88  EXCP-FILE-OK             VALUE '00'.
+           05  WS-GL-FILE-STATUS       PIC X(2) VALUE '00'.
+               88  GL-FILE-OK               VALUE '00'.
+           05  WS-AUD-FILE-STATUS      PIC X(2) VALUE '00'.
+               88  AUD-FILE-OK              VALUE '00'.
+           05  WS-PSB-FILE-STATUS      PIC X(2) VALUE '00'.
+               88  PSB-FILE-OK              VALUE '00'.
 
        01  WS-TEMP-FIELDS.
-           05  WS-DEPT-COUNT       PIC 9(5).
-           05  WS-CURRENT-DEPT     PIC X(20).
+           05  WS-DEPT-COUNT           PIC 9(5).
+           05  WS-CURRENT-DEPT         PIC X(20).
+
+       01  WS-REJECT-REASON            PIC X(40).
+
+       01  WS-MAX-REASONABLE-SALARY    PIC 9(8)V99 VALUE 5000000.00.
+
+       01  WS-TODAY-FIELDS.
+           05  WS-TODAY-NUM            PIC 9(8) VALUE 0.
+           05  WS-TODAY-PARTS REDEFINES WS-TODAY-NUM.
+               10  WS-TODAY-YYYY       PIC 9(4).
+               10  WS-TODAY-MM         PIC 9(2).
+               10  WS-TODAY-DD         PIC 9(2).
+           05  WS-TODAY-TIME           PIC 9(8) VALUE 0.
+
+       01  WS-HIRE-DATE-FIELDS.
+           05  WS-HIRE-DATE-NUM        PIC 9(8).
+           05  WS-HIRE-DATE-PARTS REDEFINES WS-HIRE-DATE-NUM.
+               10  WS-HIRE-YYYY        PIC 9(4).
+               10  WS-HIRE-MM          PIC 9(2).
+               10  WS-HIRE-DD          PIC 9(2).
+
+       01  WS-RUN-ID-FIELDS.
+           05  WS-CHECKPOINT-RUN-ID    PIC X(8) VALUE "PAYCKPT1".
+           05  WS-JOB-ID               PIC X(8) VALUE "PAYRUN01".
+           05  WS-RUN-TIMESTAMP        PIC X(14).
 
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-LAST-EMP-ID          PIC 9(5) VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 1.
+           05  WS-RECORDS-SINCE-CKPT   PIC 9(3) VALUE 0.
+
+       01  WS-PAY-PERIOD-FIELDS.
+           05  WS-PERIOD-GROSS         PIC 9(8)V99.
+           05  WS-PERIOD-GROSS-USD     PIC 9(8)V99.
+           05  WS-FX-RATE-TO-USD       PIC 9(4)V9999 VALUE 1.0000.
+           05  WS-FEDERAL-TAX          PIC 9(8)V99.
+           05  WS-STATE-TAX            PIC 9(8)V99.
+           05  WS-FICA-TAX             PIC 9(8)V99.
+           05  WS-NET-PAY              PIC 9(8)V99.
+
+       01  WS-FX-TABLE.
+           05  WS-FX-ENTRIES-USED      PIC 9(3) VALUE 0.
+           05  WS-FX-ENTRY OCCURS 20 TIMES INDEXED BY WS-FX-IDX.
+               10  WS-FX-CODE          PIC X(3).
+               10  WS-FX-RATE          PIC 9(4)V9999.
+
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRIES-USED    PIC 9(3) VALUE 0.
+           05  WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-NAME        PIC X(20).
+               10  WS-DEPT-EMP-COUNT   PIC 9(5) VALUE 0.
+               10  WS-DEPT-SALARY      PIC 9(10)V99 VALUE 0.
+       01  WS-DEPT-AVG-SALARY          PIC 9(10)V99 VALUE 0.
+       01  WS-DEPT-FOUND-FLAG          PIC X VALUE 'N'.
+           88  DEPT-FOUND                  VALUE 'Y'.
+       01  WS-FX-FOUND-FLAG             PIC X VALUE 'N'.
+           88  FX-RATE-FOUND                VALUE 'Y'.
+
+       01  WS-PAYSTUB-FIELDS.
+           05  WS-PAGE-NUMBER          PIC 9(3) VALUE 0.
+           05  WS-LINE-COUNT           PIC 9(3) VALUE 0.
+           05  WS-MAX-LINES-PER-PAGE   PIC 9(3) VALUE 5.
+           05  WS-LAST-DEPARTMENT      PIC X(20) VALUE SPACES.
+
+       01  WS-PAYSTUB-DETAIL-LINE.
+           05  WS-PD-EMP-ID            PIC ZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-PD-EMP-NAME          PIC X(25).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-PD-GROSS             PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-PD-FED-TAX           PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-PD-STATE-TAX         PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-PD-FICA-TAX          PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-PD-NET               PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-PD-CURRENCY          PIC X(3).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+
+           COPY CALCPARM.
+
+      *> ====================================================
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZATION.
-           PERFORM PROCESS-EMPLOYEES.
+           PERFORM RUN-PAYROLL-SORT.
            PERFORM GENERATE-REPORT.
            PERFORM CLEANUP.
            STOP RUN.
@@ -53,15 +288,161 @@
            DISPLAY "GitHub Copilot Demo for COBOL".
            DISPLAY "=================================".
            DISPLAY " ".
-           
+
+           ACCEPT WS-TODAY-NUM FROM DATE YYYYMMDD.
+           ACCEPT WS-TODAY-TIME FROM TIME.
+           STRING WS-TODAY-NUM WS-TODAY-TIME DELIMITED BY SIZE
+               INTO WS-RUN-TIMESTAMP
+           END-STRING.
+
            OPEN INPUT EMPLOYEE-FILE.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           PERFORM OPEN-YTD-FILE.
+           PERFORM LOAD-CONTROL-TOTALS.
+           PERFORM LOAD-EXCHANGE-RATES.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM OPEN-RUN-OUTPUT-FILES.
+
+      *> ====================================================
+      *> Open the per-run output files. On a fresh run these
+      *> are created new; on a checkpoint-resumed run they are
+      *> opened EXTEND so the output already produced before
+      *> the abend is preserved, matching AUDIT-FILE.
+      *> ====================================================
+       OPEN-RUN-OUTPUT-FILES.
+           IF WS-LAST-EMP-ID > 0
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+               OPEN EXTEND PAYSTUB-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+               OPEN OUTPUT PAYSTUB-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+
+      *> ====================================================
+      *> Open the checkpoint file, creating it on first use
+      *> ====================================================
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF CHK-FILE-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+      *> ====================================================
+      *> Open the year-to-date file, creating it on first use
+      *> ====================================================
+       OPEN-YTD-FILE.
+           OPEN I-O YTD-FILE.
+           IF YTD-FILE-NOT-FOUND
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF.
+
+      *> ====================================================
+      *> Load the operator-maintained control totals, if present
+      *> ====================================================
+       LOAD-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-FILE.
+           IF CTL-FILE-OK
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET CONTROL-TOTALS-AVAILABLE TO TRUE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
 
       *> ====================================================
-      *> Process Employees
+      *> Load overseas currency exchange rates into memory
+      *> ====================================================
+       LOAD-EXCHANGE-RATES.
+           OPEN INPUT FX-RATE-FILE.
+           IF FX-FILE-OK
+               PERFORM READ-FX-RATES UNTIL FX-FILE-EOF
+               CLOSE FX-RATE-FILE
+           ELSE
+               DISPLAY "EXCHANGE RATE TABLE UNAVAILABLE - USING "
+                   "1:1 USD FOR ALL NON-USD EMPLOYEES"
+           END-IF.
+
+       READ-FX-RATES.
+           READ FX-RATE-FILE
+               AT END
+                   SET FX-FILE-EOF TO TRUE
+               NOT AT END
+                   PERFORM ADD-FX-TABLE-ENTRY
+           END-READ.
+
+       ADD-FX-TABLE-ENTRY.
+           IF WS-FX-ENTRIES-USED < 20
+               ADD 1 TO WS-FX-ENTRIES-USED
+               MOVE FX-CURRENCY-CODE TO WS-FX-CODE(WS-FX-ENTRIES-USED)
+               MOVE FX-RATE-TO-USD   TO WS-FX-RATE(WS-FX-ENTRIES-USED)
+           END-IF.
+
+      *> ====================================================
+      *> Load the restart checkpoint, if one exists from a
+      *> prior interrupted run
+      *> ====================================================
+       LOAD-CHECKPOINT.
+           MOVE WS-CHECKPOINT-RUN-ID TO CHK-RUN-ID.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-LAST-EMP-ID
+               NOT INVALID KEY
+                   MOVE CHK-LAST-EMP-ID    TO WS-LAST-EMP-ID
+                   MOVE CHK-EMPLOYEE-COUNT TO WS-EMPLOYEE-COUNT
+                   MOVE CHK-TOTAL-SALARY   TO WS-TOTAL-SALARY
+                   MOVE CHK-RECORDS-READ   TO WS-RECORDS-READ
+                   MOVE CHK-INPUT-SALARY-TOTAL TO
+                       WS-INPUT-SALARY-TOTAL
+                   MOVE CHK-TOTAL-FEDERAL-TAX TO WS-TOTAL-FEDERAL-TAX
+                   MOVE CHK-TOTAL-STATE-TAX   TO WS-TOTAL-STATE-TAX
+                   MOVE CHK-TOTAL-FICA-TAX    TO WS-TOTAL-FICA-TAX
+                   MOVE CHK-TOTAL-NET-PAY     TO WS-TOTAL-NET-PAY
+                   MOVE CHK-INACTIVE-COUNT    TO WS-INACTIVE-COUNT
+                   MOVE CHK-RETIRED-COUNT     TO WS-RETIRED-COUNT
+                   MOVE CHK-EXCEPTION-COUNT   TO WS-EXCEPTION-COUNT
+                   MOVE CHK-DEPT-ENTRIES-USED TO WS-DEPT-ENTRIES-USED
+                   PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                       UNTIL WS-DEPT-IDX > WS-DEPT-ENTRIES-USED
+                       MOVE CHK-DEPT-NAME(WS-DEPT-IDX)
+                           TO WS-DEPT-NAME(WS-DEPT-IDX)
+                       MOVE CHK-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                           TO WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                       MOVE CHK-DEPT-SALARY(WS-DEPT-IDX)
+                           TO WS-DEPT-SALARY(WS-DEPT-IDX)
+                   END-PERFORM
+                   IF WS-LAST-EMP-ID > 0
+                       DISPLAY "RESUMING AFTER EMP-ID " WS-LAST-EMP-ID
+                   END-IF
+           END-READ.
+
+      *> ====================================================
+      *> Drive the payroll pass through a SORT so the paystub
+      *> report (which breaks by department) can be produced
+      *> from the same pass that calculates pay, without a
+      *> separate department-ordered read of the master file.
+      *> ====================================================
+       RUN-PAYROLL-SORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-DEPARTMENT SRT-EMP-ID
+               INPUT PROCEDURE IS PROCESS-EMPLOYEES
+               OUTPUT PROCEDURE IS GENERATE-PAYSTUBS.
+
+      *> ====================================================
+      *> Process Employees (SORT input procedure)
       *> ====================================================
        PROCESS-EMPLOYEES.
+           PERFORM POSITION-EMPLOYEE-FILE.
            PERFORM UNTIL END-OF-FILE
-               READ EMPLOYEE-FILE
+               READ EMPLOYEE-FILE NEXT RECORD
                    AT END
                        SET END-OF-FILE TO TRUE
                    NOT AT END
@@ -69,33 +450,451 @@
                END-READ
            END-PERFORM.
 
+      *> ====================================================
+      *> Position the master file for a fresh run or a restart
+      *> ====================================================
+       POSITION-EMPLOYEE-FILE.
+           IF WS-LAST-EMP-ID > 0
+               MOVE WS-LAST-EMP-ID TO EMP-ID
+               START EMPLOYEE-FILE KEY > EMP-ID
+                   INVALID KEY
+                       SET END-OF-FILE TO TRUE
+               END-START
+           END-IF.
+
       *> ====================================================
       *> Process individual employee record
       *> ====================================================
        PROCESS-EMPLOYEE-RECORD.
-           ADD 1 TO WS-EMPLOYEE-COUNT.
-           ADD EMP-SALARY TO WS-TOTAL-SALARY.
-           
+           ADD 1 TO WS-RECORDS-READ.
+           ADD EMP-SALARY TO WS-INPUT-SALARY-TOTAL.
+
+           PERFORM VALIDATE-EMPLOYEE-RECORD.
+           IF RECORD-IS-INVALID
+               PERFORM REJECT-EMPLOYEE-RECORD
+           ELSE
+               PERFORM CLASSIFY-EMPLOYEE-STATUS
+           END-IF.
+
+           PERFORM UPDATE-CHECKPOINT-IF-DUE.
+
+      *> ====================================================
+      *> Validate an incoming employee record before it is
+      *> allowed to affect any totals
+      *> ====================================================
+       VALIDATE-EMPLOYEE-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF EMP-NAME = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "EMPLOYEE NAME IS BLANK" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND EMP-DEPARTMENT = SPACES
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "DEPARTMENT IS BLANK" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND EMP-SALARY = 0
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "SALARY IS ZERO" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND EMP-SALARY > WS-MAX-REASONABLE-SALARY
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "SALARY EXCEEDS REASONABLE RANGE" TO
+                   WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID
+               PERFORM VALIDATE-HIRE-DATE
+           END-IF.
+
+      *> ====================================================
+      *> Edit the hire date for a real, non-future calendar date
+      *> ====================================================
+       VALIDATE-HIRE-DATE.
+           MOVE EMP-HIRE-DATE TO WS-HIRE-DATE-NUM.
+
+           IF WS-HIRE-MM < 1 OR WS-HIRE-MM > 12
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "HIRE DATE MONTH IS INVALID" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND (WS-HIRE-DD < 1 OR WS-HIRE-DD > 31)
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "HIRE DATE DAY IS INVALID" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND WS-HIRE-YYYY < 1900
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "HIRE DATE YEAR IS INVALID" TO WS-REJECT-REASON
+           END-IF.
+
+           IF RECORD-IS-VALID AND EMP-HIRE-DATE > WS-TODAY-NUM
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "HIRE DATE IS IN THE FUTURE" TO WS-REJECT-REASON
+           END-IF.
+
+      *> ====================================================
+      *> Route a failing record to the exception listing
+      *> instead of the payroll totals
+      *> ====================================================
+       REJECT-EMPLOYEE-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE EMP-ID       TO EXCP-EMP-ID.
+           MOVE EMP-NAME     TO EXCP-EMP-NAME.
+           MOVE WS-REJECT-REASON TO EXCP-REASON.
+           WRITE EXCEPTION-RECORD.
+
+           MOVE EMP-SALARY TO AUD-AMOUNT.
+           PERFORM WRITE-AUDIT-RECORD-REJECTED.
+
+      *> ====================================================
+      *> Route a valid record by employee status - only active
+      *> employees are paid; inactive/retired are only counted
+      *> ====================================================
+       CLASSIFY-EMPLOYEE-STATUS.
+           EVALUATE TRUE
+               WHEN ACTIVE
+                   PERFORM PAY-ACTIVE-EMPLOYEE
+               WHEN INACTIVE
+                   ADD 1 TO WS-INACTIVE-COUNT
+                   MOVE EMP-SALARY TO AUD-AMOUNT
+                   PERFORM WRITE-AUDIT-RECORD-SKIPPED
+               WHEN RETIRED
+                   ADD 1 TO WS-RETIRED-COUNT
+                   MOVE EMP-SALARY TO AUD-AMOUNT
+                   PERFORM WRITE-AUDIT-RECORD-SKIPPED
+               WHEN OTHER
+                   ADD 1 TO WS-INACTIVE-COUNT
+                   MOVE EMP-SALARY TO AUD-AMOUNT
+                   PERFORM WRITE-AUDIT-RECORD-SKIPPED
+           END-EVALUATE.
+
+      *> ====================================================
+      *> Full gross-to-net calculation for one active employee
+      *> ====================================================
+       PAY-ACTIVE-EMPLOYEE.
+           PERFORM DETERMINE-PERIOD-GROSS-PAY.
+           PERFORM CONVERT-TO-HOME-CURRENCY.
+           PERFORM LOAD-YTD-RECORD.
+           PERFORM CALCULATE-DEDUCTIONS.
+           PERFORM UPDATE-YTD-RECORD.
+           PERFORM ACCUMULATE-RUN-TOTALS.
+           PERFORM ACCUMULATE-DEPARTMENT-TOTALS.
+           PERFORM WRITE-GL-EXTRACT-RECORD.
+           PERFORM RELEASE-PAYSTUB-DETAIL.
+
+           MOVE WS-NET-PAY TO AUD-AMOUNT.
+           PERFORM WRITE-AUDIT-RECORD-PROCESSED.
+
            DISPLAY "Processing: "
                EMP-ID " - "
                EMP-NAME " - "
                EMP-DEPARTMENT " - $"
-               EMP-SALARY.
+               EMP-SALARY " net $" WS-NET-PAY.
+
+      *> ====================================================
+      *> Convert EMP-SALARY (an annual figure) to a period gross
+      *> using the employee's pay frequency
+      *> ====================================================
+       DETERMINE-PERIOD-GROSS-PAY.
+           EVALUATE TRUE
+               WHEN PAY-FREQ-MONTHLY
+                   COMPUTE WS-PERIOD-GROSS = EMP-SALARY / 12
+               WHEN PAY-FREQ-SEMI-MONTHLY
+                   COMPUTE WS-PERIOD-GROSS = EMP-SALARY / 24
+               WHEN PAY-FREQ-BIWEEKLY
+                   COMPUTE WS-PERIOD-GROSS = EMP-SALARY / 26
+               WHEN PAY-FREQ-WEEKLY
+                   COMPUTE WS-PERIOD-GROSS = EMP-SALARY / 52
+               WHEN OTHER
+                   MOVE EMP-SALARY TO WS-PERIOD-GROSS
+           END-EVALUATE.
 
       *> ====================================================
-      *> DEMO TODO: Calculate tax and net pay
-      *> Type: COMPUTE FEDERAL-TAX = EMP-SALARY *
-      *> Watch Copilot suggest the tax percentage
+      *> Convert an overseas employee's period gross to USD
+      *> ====================================================
+       CONVERT-TO-HOME-CURRENCY.
+           PERFORM GET-EXCHANGE-RATE.
+           COMPUTE WS-PERIOD-GROSS-USD ROUNDED =
+               WS-PERIOD-GROSS * WS-FX-RATE-TO-USD.
+
+       GET-EXCHANGE-RATE.
+           MOVE 1.0000 TO WS-FX-RATE-TO-USD.
+           IF EMP-CURRENCY-CODE NOT = SPACES AND
+               EMP-CURRENCY-CODE NOT = "USD"
+               SET WS-FX-FOUND-FLAG TO 'N'
+               SET WS-FX-IDX TO 1
+               PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                   UNTIL WS-FX-IDX > WS-FX-ENTRIES-USED
+                   IF WS-FX-CODE(WS-FX-IDX) = EMP-CURRENCY-CODE
+                       MOVE WS-FX-RATE(WS-FX-IDX) TO WS-FX-RATE-TO-USD
+                       SET FX-RATE-FOUND TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT FX-RATE-FOUND
+                   DISPLAY "*** WARNING - NO EXCHANGE RATE FOR "
+                       "CURRENCY " EMP-CURRENCY-CODE " (EMPLOYEE "
+                       EMP-ID ") - PAID AT 1:1 USD PARITY ***"
+               END-IF
+           END-IF.
+
+      *> ====================================================
+      *> Read (or initialize) this employee's year-to-date record
+      *> ====================================================
+       LOAD-YTD-RECORD.
+           MOVE EMP-ID TO YTD-EMP-ID.
+           READ YTD-FILE
+               INVALID KEY
+                   SET YTD-RECORD-IS-NEW TO TRUE
+                   PERFORM INITIALIZE-YTD-RECORD
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-YTD-NEW-FLAG
+                   IF YTD-YEAR NOT = WS-TODAY-YYYY
+                       PERFORM INITIALIZE-YTD-RECORD
+                   END-IF
+           END-READ.
+
+      *> Reset (or first-time set) this employee's YTD accumulators
+      *> for the current calendar year. Run on a brand-new record
+      *> and also when an existing record's YTD-YEAR is stale, so
+      *> the FICA wage-base cap and every YTD total start over at
+      *> each calendar year boundary instead of growing forever.
+       INITIALIZE-YTD-RECORD.
+           MOVE EMP-ID         TO YTD-EMP-ID.
+           MOVE WS-TODAY-YYYY  TO YTD-YEAR.
+           MOVE 0 TO YTD-GROSS-PAY
+                     YTD-FEDERAL-TAX
+                     YTD-STATE-TAX
+                     YTD-FICA-TAX
+                     YTD-FICA-TAXABLE-WAGES
+                     YTD-NET-PAY
+                     YTD-PERIODS-PAID.
+
+      *> ====================================================
+      *> Invokes the shared tax calculation module so every
+      *> payroll run produces real deductions, not just gross pay
       *> ====================================================
        CALCULATE-DEDUCTIONS.
-           COMPUTE FEDERAL-TAX = EMP-SALARY * 0.15
-           END-COMPUTE.
-           COMPUTE STATE-TAX = EMP-SALARY * 0.06
-           END-COMPUTE.
-           COMPUTE LOCAL-TAX = EMP-SALARY * 0.02
-           END-COMPUTE.
-           COMPUTE NET-PAY = EMP-SALARY - FEDERAL-TAX - STATE-TAX - LOCAL-TAX
-           END-COMPUTE.
+           MOVE WS-PERIOD-GROSS-USD      TO PC-GROSS-PAY.
+           MOVE YTD-FICA-TAXABLE-WAGES   TO PC-YTD-FICA-WAGES.
+
+           CALL "PAYROLL-CALCULATIONS" USING PC-CALC-PARAMETERS.
+
+           MOVE PC-FEDERAL-TAX           TO WS-FEDERAL-TAX.
+           MOVE PC-STATE-TAX             TO WS-STATE-TAX.
+           MOVE PC-FICA-TAX              TO WS-FICA-TAX.
+           MOVE PC-NET-PAY               TO WS-NET-PAY.
+           MOVE PC-YTD-FICA-WAGES        TO YTD-FICA-TAXABLE-WAGES.
+
+      *> ====================================================
+      *> Accumulate this period's figures into the YTD record
+      *> ====================================================
+       UPDATE-YTD-RECORD.
+           ADD WS-PERIOD-GROSS-USD TO YTD-GROSS-PAY.
+           ADD WS-FEDERAL-TAX      TO YTD-FEDERAL-TAX.
+           ADD WS-STATE-TAX        TO YTD-STATE-TAX.
+           ADD WS-FICA-TAX         TO YTD-FICA-TAX.
+           ADD WS-NET-PAY          TO YTD-NET-PAY.
+           ADD 1                   TO YTD-PERIODS-PAID.
+
+           IF YTD-RECORD-IS-NEW
+               WRITE YTD-RECORD
+           ELSE
+               REWRITE YTD-RECORD
+           END-IF.
+
+      *> ====================================================
+      *> Accumulate this run's grand totals
+      *> ====================================================
+       ACCUMULATE-RUN-TOTALS.
+           ADD 1                   TO WS-EMPLOYEE-COUNT.
+           ADD WS-PERIOD-GROSS-USD TO WS-TOTAL-SALARY.
+           ADD WS-FEDERAL-TAX      TO WS-TOTAL-FEDERAL-TAX.
+           ADD WS-STATE-TAX        TO WS-TOTAL-STATE-TAX.
+           ADD WS-FICA-TAX         TO WS-TOTAL-FICA-TAX.
+           ADD WS-NET-PAY          TO WS-TOTAL-NET-PAY.
+
+      *> ====================================================
+      *> Accumulate this employee's figures into the per
+      *> department subtotal table
+      *> ====================================================
+       ACCUMULATE-DEPARTMENT-TOTALS.
+           SET WS-DEPT-FOUND-FLAG TO 'N'.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-ENTRIES-USED
+               IF WS-DEPT-NAME(WS-DEPT-IDX) = EMP-DEPARTMENT
+                   SET DEPT-FOUND TO TRUE
+                   ADD 1 TO WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                   ADD WS-PERIOD-GROSS-USD
+                       TO WS-DEPT-SALARY(WS-DEPT-IDX)
+               END-IF
+           END-PERFORM.
+
+           IF NOT DEPT-FOUND AND WS-DEPT-ENTRIES-USED < 50
+               ADD 1 TO WS-DEPT-ENTRIES-USED
+               SET WS-DEPT-IDX TO WS-DEPT-ENTRIES-USED
+               MOVE EMP-DEPARTMENT TO WS-DEPT-NAME(WS-DEPT-IDX)
+               MOVE 1 TO WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+               MOVE WS-PERIOD-GROSS-USD TO WS-DEPT-SALARY(WS-DEPT-IDX)
+           END-IF.
+
+      *> ====================================================
+      *> Write one GL posting line for the accounting system
+      *> ====================================================
+       WRITE-GL-EXTRACT-RECORD.
+           MOVE EMP-ID             TO GL-EMP-ID.
+           MOVE EMP-DEPARTMENT     TO GL-DEPARTMENT.
+           MOVE WS-PERIOD-GROSS-USD TO GL-GROSS-PAY.
+           MOVE WS-FEDERAL-TAX     TO GL-FEDERAL-TAX.
+           MOVE WS-STATE-TAX       TO GL-STATE-TAX.
+           MOVE WS-FICA-TAX        TO GL-FICA-TAX.
+           MOVE WS-NET-PAY         TO GL-NET-PAY.
+           WRITE GL-EXTRACT-RECORD.
+
+      *> ====================================================
+      *> Hand this employee's pay detail to the sort so the
+      *> paystub report can be produced in department order
+      *> ====================================================
+       RELEASE-PAYSTUB-DETAIL.
+           MOVE EMP-DEPARTMENT      TO SRT-DEPARTMENT.
+           MOVE EMP-ID              TO SRT-EMP-ID.
+           MOVE EMP-NAME            TO SRT-EMP-NAME.
+           MOVE WS-PERIOD-GROSS-USD TO SRT-GROSS-PAY.
+           MOVE WS-FEDERAL-TAX      TO SRT-FEDERAL-TAX.
+           MOVE WS-STATE-TAX        TO SRT-STATE-TAX.
+           MOVE WS-FICA-TAX         TO SRT-FICA-TAX.
+           MOVE WS-NET-PAY          TO SRT-NET-PAY.
+           MOVE EMP-CURRENCY-CODE   TO SRT-CURRENCY-CODE.
+           RELEASE SORT-RECORD.
+
+      *> ====================================================
+      *> Audit trail writers
+      *> ====================================================
+       WRITE-AUDIT-RECORD-PROCESSED.
+           MOVE "PROCESSED" TO AUD-ACTION.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-SKIPPED.
+           MOVE "SKIPPED"   TO AUD-ACTION.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD-REJECTED.
+           MOVE "REJECTED"  TO AUD-ACTION.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-JOB-ID        TO AUD-JOB-ID.
+           MOVE EMP-ID           TO AUD-EMP-ID.
+           MOVE EMP-NAME         TO AUD-EMP-NAME.
+           WRITE AUDIT-RECORD.
+
+      *> ====================================================
+      *> Write a restart checkpoint every N records read
+      *> ====================================================
+       UPDATE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE 0 TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-CHECKPOINT-RUN-ID TO CHK-RUN-ID.
+           MOVE EMP-ID               TO CHK-LAST-EMP-ID.
+           MOVE WS-EMPLOYEE-COUNT    TO CHK-EMPLOYEE-COUNT.
+           MOVE WS-TOTAL-SALARY      TO CHK-TOTAL-SALARY.
+           MOVE WS-RECORDS-READ      TO CHK-RECORDS-READ.
+           MOVE WS-INPUT-SALARY-TOTAL TO CHK-INPUT-SALARY-TOTAL.
+           MOVE WS-TOTAL-FEDERAL-TAX TO CHK-TOTAL-FEDERAL-TAX.
+           MOVE WS-TOTAL-STATE-TAX   TO CHK-TOTAL-STATE-TAX.
+           MOVE WS-TOTAL-FICA-TAX    TO CHK-TOTAL-FICA-TAX.
+           MOVE WS-TOTAL-NET-PAY     TO CHK-TOTAL-NET-PAY.
+           MOVE WS-INACTIVE-COUNT    TO CHK-INACTIVE-COUNT.
+           MOVE WS-RETIRED-COUNT     TO CHK-RETIRED-COUNT.
+           MOVE WS-EXCEPTION-COUNT   TO CHK-EXCEPTION-COUNT.
+           MOVE WS-DEPT-ENTRIES-USED TO CHK-DEPT-ENTRIES-USED.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-ENTRIES-USED
+               MOVE WS-DEPT-NAME(WS-DEPT-IDX)
+                   TO CHK-DEPT-NAME(WS-DEPT-IDX)
+               MOVE WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+                   TO CHK-DEPT-EMP-COUNT(WS-DEPT-IDX)
+               MOVE WS-DEPT-SALARY(WS-DEPT-IDX)
+                   TO CHK-DEPT-SALARY(WS-DEPT-IDX)
+           END-PERFORM.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+      *> ====================================================
+      *> Generate Paystubs (SORT output procedure) - paginated,
+      *> one detail block per employee, a new page per department
+      *> ====================================================
+       GENERATE-PAYSTUBS.
+           MOVE SPACES TO WS-LAST-DEPARTMENT.
+           MOVE 99 TO WS-LINE-COUNT.
+           PERFORM UNTIL SORT-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-PAYSTUB-DETAIL
+               END-RETURN
+           END-PERFORM.
+
+       WRITE-PAYSTUB-DETAIL.
+           IF SRT-DEPARTMENT NOT = WS-LAST-DEPARTMENT
+               MOVE SRT-DEPARTMENT TO WS-LAST-DEPARTMENT
+               MOVE 99 TO WS-LINE-COUNT
+           END-IF.
+
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM WRITE-PAYSTUB-PAGE-HEADER
+           END-IF.
+
+           PERFORM WRITE-PAYSTUB-BODY-LINE.
+
+       WRITE-PAYSTUB-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE SPACES TO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+           STRING "DEPARTMENT: " SRT-DEPARTMENT
+               "   PAGE " WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO PAYSTUB-LINE
+           END-STRING.
+           WRITE PAYSTUB-LINE.
+           MOVE SPACES TO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+           STRING "  ID   NAME                      GROSS"
+               "        FED TAX      STATE TAX     FICA TAX"
+               "        NET PAY      CUR" DELIMITED BY SIZE
+               INTO PAYSTUB-LINE
+           END-STRING.
+           WRITE PAYSTUB-LINE.
+
+       WRITE-PAYSTUB-BODY-LINE.
+           MOVE SRT-EMP-ID          TO WS-PD-EMP-ID.
+           MOVE SRT-EMP-NAME(1:25)  TO WS-PD-EMP-NAME.
+           MOVE SRT-GROSS-PAY       TO WS-PD-GROSS.
+           MOVE SRT-FEDERAL-TAX     TO WS-PD-FED-TAX.
+           MOVE SRT-STATE-TAX       TO WS-PD-STATE-TAX.
+           MOVE SRT-FICA-TAX        TO WS-PD-FICA-TAX.
+           MOVE SRT-NET-PAY         TO WS-PD-NET.
+           IF SRT-CURRENCY-CODE = SPACES
+               MOVE "USD" TO WS-PD-CURRENCY
+           ELSE
+               MOVE SRT-CURRENCY-CODE TO WS-PD-CURRENCY
+           END-IF.
+           MOVE WS-PAYSTUB-DETAIL-LINE TO PAYSTUB-LINE.
+           WRITE PAYSTUB-LINE.
+           ADD 1 TO WS-LINE-COUNT.
 
       *> ====================================================
       *> Generate Report
@@ -104,25 +903,111 @@
            DISPLAY " ".
            DISPLAY "=== PAYROLL SUMMARY REPORT ===".
            DISPLAY " ".
-           
+
            IF WS-EMPLOYEE-COUNT > 0
                DIVIDE WS-TOTAL-SALARY BY WS-EMPLOYEE-COUNT
                    GIVING WS-AVG-SALARY
                END-DIVIDE
-               
-               DISPLAY "Total Employees: " WS-EMPLOYEE-COUNT
-               DISPLAY "Total Salary: $" WS-TOTAL-SALARY
-               DISPLAY "Average Salary: $" WS-AVG-SALARY
+
+               DISPLAY "Active Employees Paid: " WS-EMPLOYEE-COUNT
+               DISPLAY "Total Gross Pay: $" WS-TOTAL-SALARY
+               DISPLAY "Total Federal Tax: $" WS-TOTAL-FEDERAL-TAX
+               DISPLAY "Total State Tax: $" WS-TOTAL-STATE-TAX
+               DISPLAY "Total FICA Tax: $" WS-TOTAL-FICA-TAX
+               DISPLAY "Total Net Pay: $" WS-TOTAL-NET-PAY
+               DISPLAY "Average Gross Salary: $" WS-AVG-SALARY
+               DISPLAY " "
+               DISPLAY "--- Department Subtotals ---"
+               PERFORM DISPLAY-DEPARTMENT-SUBTOTAL
+                   VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-ENTRIES-USED
            ELSE
-               DISPLAY "No employee records found."
+               DISPLAY "No employee records processed."
            END-IF.
-           
+
+           DISPLAY " ".
+           DISPLAY "Inactive employees skipped: " WS-INACTIVE-COUNT.
+           DISPLAY "Retired employees skipped: " WS-RETIRED-COUNT.
+           DISPLAY "Exception records: " WS-EXCEPTION-COUNT.
            DISPLAY " ".
 
+           PERFORM CHECK-CONTROL-TOTALS.
+           DISPLAY " ".
+
+       DISPLAY-DEPARTMENT-SUBTOTAL.
+           DIVIDE WS-DEPT-SALARY(WS-DEPT-IDX)
+               BY WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+               GIVING WS-DEPT-AVG-SALARY
+           END-DIVIDE.
+           DISPLAY WS-DEPT-NAME(WS-DEPT-IDX)
+               ": count=" WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+               " total=$" WS-DEPT-SALARY(WS-DEPT-IDX)
+               " avg=$" WS-DEPT-AVG-SALARY.
+
+      *> ====================================================
+      *> Compare actual run totals against the independently
+      *> maintained control totals before the numbers go out
+      *> ====================================================
+       CHECK-CONTROL-TOTALS.
+           IF CONTROL-TOTALS-AVAILABLE
+               IF WS-RECORDS-READ NOT = CTL-EXPECTED-COUNT OR
+                   WS-INPUT-SALARY-TOTAL NOT = CTL-EXPECTED-SALARY
+                   DISPLAY "*** OUT OF BALANCE - INPUT FILE DOES "
+                       "NOT MATCH CONTROL TOTALS ***"
+                   DISPLAY "Expected count: " CTL-EXPECTED-COUNT
+                       " Actual: " WS-RECORDS-READ
+                   DISPLAY "Expected salary: $" CTL-EXPECTED-SALARY
+                       " Actual: $" WS-INPUT-SALARY-TOTAL
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   DISPLAY "Control totals balanced."
+               END-IF
+           ELSE
+               DISPLAY "Control totals not available - balance ",
+                   "check skipped."
+           END-IF.
+
       *> ====================================================
       *> Cleanup
       *> ====================================================
        CLEANUP.
            CLOSE EMPLOYEE-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE GL-EXTRACT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE PAYSTUB-FILE.
+           CLOSE YTD-FILE.
+
+           PERFORM RESET-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+
+           IF RETURN-CODE = 0 AND WS-EXCEPTION-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
            DISPLAY "Report generation completed.".
            DISPLAY " ".
+
+      *> ====================================================
+      *> The run completed to end of file, so the checkpoint is
+      *> no longer needed - clear it for the next scheduled run
+      *> ====================================================
+       RESET-CHECKPOINT.
+           MOVE WS-CHECKPOINT-RUN-ID TO CHK-RUN-ID.
+           MOVE 0 TO CHK-LAST-EMP-ID.
+           MOVE 0 TO CHK-EMPLOYEE-COUNT.
+           MOVE 0 TO CHK-TOTAL-SALARY.
+           MOVE 0 TO CHK-RECORDS-READ.
+           MOVE 0 TO CHK-INPUT-SALARY-TOTAL.
+           MOVE 0 TO CHK-TOTAL-FEDERAL-TAX.
+           MOVE 0 TO CHK-TOTAL-STATE-TAX.
+           MOVE 0 TO CHK-TOTAL-FICA-TAX.
+           MOVE 0 TO CHK-TOTAL-NET-PAY.
+           MOVE 0 TO CHK-INACTIVE-COUNT.
+           MOVE 0 TO CHK-RETIRED-COUNT.
+           MOVE 0 TO CHK-EXCEPTION-COUNT.
+           MOVE 0 TO CHK-DEPT-ENTRIES-USED.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
