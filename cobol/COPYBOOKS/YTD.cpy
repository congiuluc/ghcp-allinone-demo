@@ -0,0 +1,18 @@
+      *> Year-to-date payroll totals copybook, keyed on YTD-EMP-ID.
+      *> One record per employee, carried forward and accumulated
+      *> by PAYROLL-DEMO on every pay period run. YTD-YEAR is the
+      *> calendar year the accumulators apply to; when a run's date
+      *> falls in a later year than YTD-YEAR, the record is reset
+      *> before that period's figures are added, so the statutory
+      *> FICA wage-base cap and the YTD totals both start fresh.
+
+       01  YTD-RECORD.
+           05  YTD-EMP-ID              PIC 9(5).
+           05  YTD-YEAR                PIC 9(4).
+           05  YTD-GROSS-PAY           PIC 9(10)V99.
+           05  YTD-FEDERAL-TAX         PIC 9(10)V99.
+           05  YTD-STATE-TAX           PIC 9(10)V99.
+           05  YTD-FICA-TAX            PIC 9(10)V99.
+           05  YTD-FICA-TAXABLE-WAGES  PIC 9(10)V99.
+           05  YTD-NET-PAY             PIC 9(10)V99.
+           05  YTD-PERIODS-PAID        PIC 9(5).
