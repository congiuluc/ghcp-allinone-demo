@@ -1,13 +1,36 @@
-       *> Employee copybook for record definition
-       *> Demonstrates Copilot generating COBOL data structures
-       
+      *> Employee copybook for record definition
+      *> Demonstrates Copilot generating COBOL data structures
+      *>
+      *> Modification History:
+      *>   EMP-STATUS added for active/inactive/retired handling.
+      *>   EMP-HIRE-DATE renamed from EMP-START-DATE to match the
+      *>     field name already used by the payroll master read.
+      *>   EMP-PAY-FREQUENCY, EMP-CURRENCY-CODE added for multi-
+      *>     frequency and overseas-currency payroll support.
+      *>   EMP-YEARS-SERVICE, EMP-PERFORMANCE-RATING, EMP-IS-MANAGER
+      *>     and EMP-EXECUTIVE-LEVEL added so the bonus run can share
+      *>     this same master record instead of its own copy.
+
        01  EMPLOYEE-RECORD.
-           05  EMP-ID              PIC 9(5).
-           05  EMP-NAME            PIC X(30).
-           05  EMP-DEPARTMENT      PIC X(20).
-           05  EMP-SALARY          PIC 9(8)V99.
-           05  EMP-START-DATE      PIC 9(8).
-           05  EMP-STATUS          PIC X(1).
-               88  ACTIVE           VALUE 'A'.
-               88  INACTIVE         VALUE 'I'.
-               88  RETIRED          VALUE 'R'.
+           05  EMP-ID                  PIC 9(5).
+           05  EMP-NAME                PIC X(30).
+           05  EMP-DEPARTMENT          PIC X(20).
+           05  EMP-SALARY              PIC 9(8)V99.
+           05  EMP-HIRE-DATE           PIC 9(8).
+           05  EMP-STATUS              PIC X(1).
+               88  ACTIVE                  VALUE 'A'.
+               88  INACTIVE                VALUE 'I'.
+               88  RETIRED                 VALUE 'R'.
+           05  EMP-PAY-FREQUENCY       PIC X(1).
+               88  PAY-FREQ-ANNUAL         VALUE 'A'.
+               88  PAY-FREQ-MONTHLY        VALUE 'M'.
+               88  PAY-FREQ-SEMI-MONTHLY   VALUE 'S'.
+               88  PAY-FREQ-BIWEEKLY       VALUE 'B'.
+               88  PAY-FREQ-WEEKLY         VALUE 'W'.
+           05  EMP-CURRENCY-CODE       PIC X(3).
+           05  EMP-YEARS-SERVICE       PIC 9(2).
+           05  EMP-PERFORMANCE-RATING  PIC 9.
+           05  EMP-IS-MANAGER          PIC 9.
+               88  EMP-IS-A-MANAGER        VALUE 1.
+           05  EMP-EXECUTIVE-LEVEL     PIC 9.
+               88  EMP-IS-AN-EXECUTIVE     VALUE 1.
