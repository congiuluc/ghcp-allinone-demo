@@ -0,0 +1,22 @@
+      *> Roster maintenance transaction record for ROSTER-MAINTENANCE.
+      *> One record drives one add/change/delete against the
+      *> employee master; unused fields on a CHANGE transaction are
+      *> left blank/zero and are not applied to the master record.
+
+       01  TRANSACTION-RECORD.
+           05  TRAN-CODE                   PIC X(1).
+               88  TRAN-ADD                    VALUE 'A'.
+               88  TRAN-CHANGE                 VALUE 'C'.
+               88  TRAN-DELETE                 VALUE 'D'.
+           05  TRAN-EMP-ID                 PIC 9(5).
+           05  TRAN-EMP-NAME               PIC X(30).
+           05  TRAN-EMP-DEPARTMENT         PIC X(20).
+           05  TRAN-EMP-SALARY             PIC 9(8)V99.
+           05  TRAN-EMP-HIRE-DATE          PIC 9(8).
+           05  TRAN-EMP-STATUS             PIC X(1).
+           05  TRAN-EMP-PAY-FREQUENCY      PIC X(1).
+           05  TRAN-EMP-CURRENCY-CODE      PIC X(3).
+           05  TRAN-EMP-YEARS-SERVICE      PIC 9(2).
+           05  TRAN-EMP-PERFORMANCE-RATING PIC 9.
+           05  TRAN-EMP-IS-MANAGER         PIC 9.
+           05  TRAN-EMP-EXECUTIVE-LEVEL    PIC 9.
