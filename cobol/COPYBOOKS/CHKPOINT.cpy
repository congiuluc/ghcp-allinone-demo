@@ -0,0 +1,28 @@
+      *> Restart/checkpoint record for the PROCESS-EMPLOYEES loop.
+      *> A single record keyed on CHK-RUN-ID records the last
+      *> EMP-ID successfully processed and the running totals as of
+      *> that point, so an abended run can resume instead of
+      *> reprocessing the whole employee master. Carries every total
+      *> and table GENERATE-REPORT depends on, not just the grand
+      *> count/salary, so a resumed run's summary report is as
+      *> complete as one that never interrupted.
+
+       01  CHECKPOINT-RECORD.
+           05  CHK-RUN-ID              PIC X(8).
+           05  CHK-LAST-EMP-ID         PIC 9(5).
+           05  CHK-EMPLOYEE-COUNT      PIC 9(5).
+           05  CHK-TOTAL-SALARY        PIC 9(10)V99.
+           05  CHK-RECORDS-READ        PIC 9(5).
+           05  CHK-INPUT-SALARY-TOTAL  PIC 9(10)V99.
+           05  CHK-TOTAL-FEDERAL-TAX   PIC 9(10)V99.
+           05  CHK-TOTAL-STATE-TAX     PIC 9(10)V99.
+           05  CHK-TOTAL-FICA-TAX      PIC 9(10)V99.
+           05  CHK-TOTAL-NET-PAY       PIC 9(10)V99.
+           05  CHK-INACTIVE-COUNT      PIC 9(5).
+           05  CHK-RETIRED-COUNT       PIC 9(5).
+           05  CHK-EXCEPTION-COUNT     PIC 9(5).
+           05  CHK-DEPT-ENTRIES-USED   PIC 9(3).
+           05  CHK-DEPT-ENTRY OCCURS 50 TIMES.
+               10  CHK-DEPT-NAME       PIC X(20).
+               10  CHK-DEPT-EMP-COUNT  PIC 9(5).
+               10  CHK-DEPT-SALARY     PIC 9(10)V99.
