@@ -0,0 +1,10 @@
+      *> CALL parameters shared between PAYROLL-DEMO and the
+      *> PAYROLL-CALCULATIONS subprogram it invokes per employee.
+
+       01  PC-CALC-PARAMETERS.
+           05  PC-GROSS-PAY            PIC 9(8)V99.
+           05  PC-YTD-FICA-WAGES       PIC 9(10)V99.
+           05  PC-FEDERAL-TAX          PIC 9(8)V99.
+           05  PC-STATE-TAX            PIC 9(8)V99.
+           05  PC-FICA-TAX             PIC 9(8)V99.
+           05  PC-NET-PAY              PIC 9(8)V99.
