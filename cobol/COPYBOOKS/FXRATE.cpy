@@ -0,0 +1,7 @@
+      *> Currency exchange rate record, keyed on FX-CURRENCY-CODE.
+      *> Rate expresses how many units of home currency (USD) one
+      *> unit of the foreign currency is worth.
+
+       01  FX-RATE-RECORD.
+           05  FX-CURRENCY-CODE        PIC X(3).
+           05  FX-RATE-TO-USD          PIC 9(4)V9999.
