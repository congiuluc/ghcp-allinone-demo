@@ -0,0 +1,10 @@
+      *> Tax rate table record, keyed by effective date (YYYYMMDD).
+      *> Lets federal/state/FICA rates and the FICA wage base be
+      *> changed by a data update instead of a program recompile.
+
+       01  RATE-TABLE-RECORD.
+           05  RATE-EFFECTIVE-DATE     PIC 9(8).
+           05  RATE-FEDERAL            PIC 9V9999.
+           05  RATE-STATE              PIC 9V9999.
+           05  RATE-FICA               PIC 9V9999.
+           05  RATE-FICA-WAGE-BASE     PIC 9(8)V99.
