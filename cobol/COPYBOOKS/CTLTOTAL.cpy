@@ -0,0 +1,8 @@
+      *> Independently maintained control totals for the payroll run.
+      *> Accounting updates this record (outside of PAYROLL-DEMO)
+      *> whenever the employee master is refreshed, so a truncated
+      *> or duplicated input file can be caught before posting.
+
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-EXPECTED-COUNT      PIC 9(5).
+           05  CTL-EXPECTED-SALARY     PIC 9(10)V99.
