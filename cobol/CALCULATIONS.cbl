@@ -3,56 +3,179 @@
 00003    *> ====================================================
 00004    *> Utility module for payroll calculations
 00005    *> Demonstrates Copilot generating calculation routines
-00006    *> ====================================================
-00007     
-00008     DATA DIVISION.
-00009     WORKING-STORAGE SECTION.
-00010     01  WS-TAX-RATES.
-00011         05  WS-FEDERAL-RATE   PIC 9V99 VALUE 0.22.
-00012         05  WS-STATE-RATE     PIC 9V99 VALUE 0.05.
-00013         05  WS-FICA-RATE      PIC 9V99 VALUE 0.0765.
-00014     
-00015     01  WS-GROSS-PAY          PIC 9(8)V99.
-00016     01  WS-NET-PAY            PIC 9(8)V99.
-00017     01  WS-FEDERAL-TAX        PIC 9(8)V99.
-00018     01  WS-STATE-TAX          PIC 9(8)V99.
-00019     01  WS-FICA-TAX           PIC 9(8)V99.
-00020     01  WS-TOTAL-DEDUCTIONS   PIC 9(8)V99.
-00021     
-00022     PROCEDURE DIVISION.
-00023     
-00024    *> ====================================================
-00025    *> Calculate federal tax
-00026    *> ====================================================
-00027     CALCULATE-FEDERAL-TAX.
-00028         MULTIPLY WS-GROSS-PAY BY WS-FEDERAL-RATE
-00029             GIVING WS-FEDERAL-TAX
-00030         END-MULTIPLY.
-00031     
-00032    *> ====================================================
-00033    *> Calculate state tax
-00034    *> ====================================================
-00035     CALCULATE-STATE-TAX.
-00036         MULTIPLY WS-GROSS-PAY BY WS-STATE-RATE
-00037             GIVING WS-STATE-TAX
-00038         END-MULTIPLY.
-00039     
-00040    *> ====================================================
-00041    *> Calculate FICA tax
-00042    *> ====================================================
-00043     CALCULATE-FICA-TAX.
-00044         MULTIPLY WS-GROSS-PAY BY WS-FICA-RATE
-00045             GIVING WS-FICA-TAX
-00046         END-MULTIPLY.
-00047     
-00048    *> ====================================================
-00049    *> Calculate net pay
-00050    *> ====================================================
-00051     CALCULATE-NET-PAY.
-00052         COMPUTE WS-TOTAL-DEDUCTIONS =
-00053             WS-FEDERAL-TAX + WS-STATE-TAX + WS-FICA-TAX
-00054         END-COMPUTE.
-00055         
-00056         COMPUTE WS-NET-PAY =
-00057             WS-GROSS-PAY - WS-TOTAL-DEDUCTIONS
-00058         END-COMPUTE.
+00006    *>
+00007    *> Modification History:
+00008    *>   Added LINKAGE SECTION so PAYROLL-DEMO can CALL this
+00009    *>     module per employee instead of the rates sitting
+00010    *>     here unused.
+00011    *>   Tax rates are now read from an external rate table
+00012    *>     file (keyed by effective date) instead of being
+00013    *>     hardcoded VALUE clauses, so a rate change is a data
+00014    *>     update, not a recompile.
+00015    *>   CALCULATE-FICA-TAX now stops withholding once the
+00016    *>     employee's year-to-date FICA-taxable wages cross the
+00017    *>     statutory wage base carried in the rate table.
+00018    *> ====================================================
+00019
+00020     ENVIRONMENT DIVISION.
+00021     INPUT-OUTPUT SECTION.
+00022     FILE-CONTROL.
+00023         SELECT RATE-TABLE-FILE ASSIGN TO "ratetable.txt"
+00024             ORGANIZATION IS INDEXED
+00025             ACCESS MODE IS SEQUENTIAL
+00026             RECORD KEY IS RATE-EFFECTIVE-DATE
+00027             FILE STATUS IS WS-RATE-FILE-STATUS.
+00028
+00029     DATA DIVISION.
+00030     FILE SECTION.
+00031     FD  RATE-TABLE-FILE.
+00032         COPY RATETAB.
+00033
+00034     WORKING-STORAGE SECTION.
+00035     01  WS-TAX-RATES.
+00036         05  WS-FEDERAL-RATE       PIC 9V9999 VALUE 0.22.
+00037         05  WS-STATE-RATE         PIC 9V9999 VALUE 0.05.
+00038         05  WS-FICA-RATE          PIC 9V9999 VALUE 0.0765.
+00039         05  WS-FICA-WAGE-BASE     PIC 9(8)V99 VALUE 160200.00.
+00040
+00041     01  WS-RATES-LOADED           PIC X VALUE 'N'.
+00042         88  RATES-ALREADY-LOADED     VALUE 'Y'.
+00043
+00044     01  WS-RATE-FILE-STATUS       PIC X(2) VALUE '00'.
+00045         88  RATE-FILE-OK             VALUE '00'.
+00046         88  RATE-FILE-EOF            VALUE '10'.
+00047
+00048     01  WS-TODAY                  PIC 9(8) VALUE 0.
+00049
+00050     01  WS-GROSS-PAY              PIC 9(8)V99.
+00051     01  WS-NET-PAY                PIC 9(8)V99.
+00052     01  WS-FEDERAL-TAX            PIC 9(8)V99.
+00053     01  WS-STATE-TAX              PIC 9(8)V99.
+00054     01  WS-FICA-TAX               PIC 9(8)V99.
+00055     01  WS-TOTAL-DEDUCTIONS       PIC 9(8)V99.
+00056     01  WS-FICA-ROOM              PIC S9(10)V99.
+00057     01  WS-FICA-TAXABLE-NOW       PIC 9(8)V99.
+00058
+00059     LINKAGE SECTION.
+00060         COPY CALCPARM.
+00067
+00068     PROCEDURE DIVISION USING PC-CALC-PARAMETERS.
+00069
+00070    *> ====================================================
+00071    *> Main entry point - one call per employee per period
+00072    *> ====================================================
+00073     0000-CALCULATE-DEDUCTIONS.
+00074         IF NOT RATES-ALREADY-LOADED
+00075             PERFORM LOAD-RATE-TABLE
+00076         END-IF.
+00077
+00078         MOVE PC-GROSS-PAY TO WS-GROSS-PAY.
+00079
+00080         PERFORM CALCULATE-FEDERAL-TAX.
+00081         PERFORM CALCULATE-STATE-TAX.
+00082         PERFORM CALCULATE-FICA-TAX.
+00083         PERFORM CALCULATE-NET-PAY.
+00084
+00085         MOVE WS-FEDERAL-TAX TO PC-FEDERAL-TAX.
+00086         MOVE WS-STATE-TAX   TO PC-STATE-TAX.
+00087         MOVE WS-FICA-TAX    TO PC-FICA-TAX.
+00088         MOVE WS-NET-PAY     TO PC-NET-PAY.
+00089
+00090         GOBACK.
+00091
+00092    *> ====================================================
+00093    *> Load the current tax rates from the rate table file.
+00094    *> The table is keyed by effective date; the most recent
+00095    *> entry that is not in the future is the one in force.
+00096    *> Loaded once per run - values persist across CALLs.
+00097    *> ====================================================
+00098     LOAD-RATE-TABLE.
+00099         ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+00100
+00101         OPEN INPUT RATE-TABLE-FILE.
+00102         IF RATE-FILE-OK
+00103             PERFORM READ-RATE-RECORDS UNTIL RATE-FILE-EOF
+00104             CLOSE RATE-TABLE-FILE
+00105         ELSE
+00106             DISPLAY "RATE TABLE UNAVAILABLE - USING DEFAULT RATES"
+00107         END-IF.
+00108
+00109         SET RATES-ALREADY-LOADED TO TRUE.
+00110
+00111    *> ====================================================
+00112    *> Read one rate record; apply it if already effective
+00113    *> ====================================================
+00114     READ-RATE-RECORDS.
+00115         READ RATE-TABLE-FILE NEXT RECORD
+00116             AT END
+00117                 SET RATE-FILE-EOF TO TRUE
+00118             NOT AT END
+00119                 IF RATE-EFFECTIVE-DATE <= WS-TODAY
+00120                     PERFORM APPLY-RATE-RECORD
+00121                 END-IF
+00122         END-READ.
+00123
+00124    *> ====================================================
+00125    *> Apply a rate-table record to the working tax rates
+00126    *> ====================================================
+00127     APPLY-RATE-RECORD.
+00128         MOVE RATE-FEDERAL        TO WS-FEDERAL-RATE.
+00129         MOVE RATE-STATE          TO WS-STATE-RATE.
+00130         MOVE RATE-FICA           TO WS-FICA-RATE.
+00131         MOVE RATE-FICA-WAGE-BASE TO WS-FICA-WAGE-BASE.
+00132
+00133    *> ====================================================
+00134    *> Calculate federal tax
+00135    *> ====================================================
+00136     CALCULATE-FEDERAL-TAX.
+00137         MULTIPLY WS-GROSS-PAY BY WS-FEDERAL-RATE
+00138             GIVING WS-FEDERAL-TAX
+00139         END-MULTIPLY.
+00140
+00141    *> ====================================================
+00142    *> Calculate state tax
+00143    *> ====================================================
+00144     CALCULATE-STATE-TAX.
+00145         MULTIPLY WS-GROSS-PAY BY WS-STATE-RATE
+00146             GIVING WS-STATE-TAX
+00147         END-MULTIPLY.
+00148
+00149    *> ====================================================
+00150    *> Calculate FICA tax, capped at the statutory wage base.
+00151    *> PC-YTD-FICA-WAGES carries the FICA-taxable wages paid
+00152    *> so far this year; only the portion of this period's
+00153    *> gross pay that still falls under the wage base is
+00154    *> taxed, matching real FICA withholding rules.
+00155    *> ====================================================
+00156     CALCULATE-FICA-TAX.
+00157         COMPUTE WS-FICA-ROOM =
+00158             WS-FICA-WAGE-BASE - PC-YTD-FICA-WAGES
+00159         END-COMPUTE.
+00160
+00161         IF WS-FICA-ROOM <= 0
+00162             MOVE 0 TO WS-FICA-TAXABLE-NOW
+00163         ELSE
+00164             IF WS-GROSS-PAY > WS-FICA-ROOM
+00165                 MOVE WS-FICA-ROOM TO WS-FICA-TAXABLE-NOW
+00166             ELSE
+00167                 MOVE WS-GROSS-PAY TO WS-FICA-TAXABLE-NOW
+00168             END-IF
+00169         END-IF.
+00170
+00171         MULTIPLY WS-FICA-TAXABLE-NOW BY WS-FICA-RATE
+00172             GIVING WS-FICA-TAX
+00173         END-MULTIPLY.
+00174
+00175         ADD WS-FICA-TAXABLE-NOW TO PC-YTD-FICA-WAGES.
+00176
+00177    *> ====================================================
+00178    *> Calculate net pay
+00179    *> ====================================================
+00180     CALCULATE-NET-PAY.
+00181         COMPUTE WS-TOTAL-DEDUCTIONS =
+00182             WS-FEDERAL-TAX + WS-STATE-TAX + WS-FICA-TAX
+00183         END-COMPUTE.
+00184
+00185         COMPUTE WS-NET-PAY =
+00186             WS-GROSS-PAY - WS-TOTAL-DEDUCTIONS
+00187         END-COMPUTE.
