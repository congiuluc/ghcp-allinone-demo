@@ -0,0 +1,33 @@
+//PAYROLL  JOB (ACCTNO),'PAYROLL CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* DRIVING JOB STREAM FOR THE PAYROLL CYCLE
+//*
+//* Runs the payroll step (PAYDEMO, which CALLs PAYROLL-CALCULATIONS
+//* internally for each employee) and, if it completes with no
+//* exceptions and in balance, the bonus calculation step
+//* (BONUSCAL) against the same employee master.
+//*
+//* Step condition codes set by PAYDEMO (see PROGRAM.cbl CLEANUP):
+//*   0  - clean run
+//*   4  - run completed, exception records were written
+//*   16 - run totals did not match the control totals on file
+//* BONUSCAL is bypassed unless PAYDEMO returned 0, since bonuses
+//* should not be calculated against a payroll run that flagged
+//* exceptions or failed to balance.
+//*
+//* PAYDEMO and BONUSCAL are the load module names the PAYROLL-DEMO
+//* and BONUS-CALCULATOR source members are link-edited under.
+//*
+//* Modification History:
+//*   Initial version - chains PAYDEMO and BONUSCAL.
+//*-------------------------------------------------------------
+//PAYSTEP  EXEC PGM=PAYDEMO
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//BONUSTEP EXEC PGM=BONUSCAL,COND=(0,NE,PAYSTEP)
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
